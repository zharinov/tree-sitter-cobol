@@ -0,0 +1,128 @@
+      *> CUSTMNT - Online customer name/address maintenance
+      *> Pseudo-conversational CICS transaction CMNT. Lets an
+      *> operator key in an account number, review the CUSTREC
+      *> name/address fields, correct them, and rewrite the record
+      *> to CUSTOMER-MASTER without a programmer recompiling anything.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMNT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CUSTMAP.
+           COPY CUSTREC.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+
+       01  WS-RESP                 PIC S9(8) COMP.
+       01  WS-KEY-ACCOUNT-NO       PIC 9(7).
+       01  WS-CA-STATE             PIC X.
+           88 WS-CA-INQUIRE       VALUE "I".
+           88 WS-CA-UPDATE        VALUE "U".
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-STATE             PIC X.
+           05  CA-ACCOUNT-NO        PIC 9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           IF EIBCALEN = 0
+               PERFORM SEND-INQUIRY-MAP
+           ELSE
+               MOVE CA-STATE TO WS-CA-STATE
+               MOVE CA-ACCOUNT-NO TO WS-KEY-ACCOUNT-NO
+               EVALUATE EIBAID
+                   WHEN DFHCLEAR
+                       EXEC CICS
+                           RETURN
+                       END-EXEC
+                   WHEN DFHPF3
+                       EXEC CICS
+                           RETURN
+                       END-EXEC
+                   WHEN OTHER
+                       PERFORM RECEIVE-CUSTOMER-MAP
+                       EVALUATE TRUE
+                           WHEN WS-CA-INQUIRE
+                               PERFORM LOOKUP-CUSTOMER
+                           WHEN WS-CA-UPDATE
+                               PERFORM UPDATE-CUSTOMER
+                       END-EVALUATE
+               END-EVALUATE
+           END-IF
+           MOVE WS-CA-STATE TO CA-STATE
+           MOVE WS-KEY-ACCOUNT-NO TO CA-ACCOUNT-NO
+           EXEC CICS
+               RETURN TRANSID('CMNT') COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       SEND-INQUIRY-MAP.
+           MOVE LOW-VALUES TO CUSTMAP1O
+           MOVE "ENTER ACCOUNT NUMBER AND PRESS ENTER" TO MSGOUTO
+           EXEC CICS
+               SEND MAP('CUSTMAP1') MAPSET('CUSTMAP') FROM(CUSTMAP1O)
+                    ERASE
+           END-EXEC
+           MOVE "I" TO WS-CA-STATE.
+
+       RECEIVE-CUSTOMER-MAP.
+           EXEC CICS
+               RECEIVE MAP('CUSTMAP1') MAPSET('CUSTMAP')
+                       INTO(CUSTMAP1I)
+           END-EXEC.
+
+       LOOKUP-CUSTOMER.
+           MOVE LOW-VALUES TO CUSTMAP1O
+           IF ACCTNOL = 0
+               MOVE "PLEASE ENTER AN ACCOUNT NUMBER" TO MSGOUTO
+               MOVE "I" TO WS-CA-STATE
+           ELSE
+               MOVE ACCTNOI TO WS-KEY-ACCOUNT-NO
+               EXEC CICS
+                   READ DATASET('CUSTMAST') INTO(CUSTOMER-RECORD)
+                        RIDFLD(WS-KEY-ACCOUNT-NO) KEYLENGTH(7)
+                        RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE CUST-ACCOUNT-NO TO ACCTNOO
+                   MOVE CUST-NAME TO NAMEO
+                   MOVE CUST-ADDRESS-LINE1 TO ADDRO
+                   MOVE CUST-CITY TO CITYO
+                   MOVE "REVIEW/CORRECT THE FIELDS, THEN PRESS ENTER"
+                       TO MSGOUTO
+                   MOVE "U" TO WS-CA-STATE
+               ELSE
+                   MOVE "ACCOUNT NOT ON FILE - ENTER ACCOUNT NUMBER"
+                       TO MSGOUTO
+                   MOVE "I" TO WS-CA-STATE
+               END-IF
+           END-IF
+           EXEC CICS
+               SEND MAP('CUSTMAP1') MAPSET('CUSTMAP') FROM(CUSTMAP1O)
+           END-EXEC.
+
+       UPDATE-CUSTOMER.
+           EXEC CICS
+               READ DATASET('CUSTMAST') INTO(CUSTOMER-RECORD)
+                    RIDFLD(WS-KEY-ACCOUNT-NO) KEYLENGTH(7)
+                    UPDATE RESP(WS-RESP)
+           END-EXEC
+           MOVE LOW-VALUES TO CUSTMAP1O
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE NAMEI TO CUST-NAME
+               MOVE ADDRI TO CUST-ADDRESS-LINE1
+               MOVE CITYI TO CUST-CITY
+               EXEC CICS
+                   REWRITE DATASET('CUSTMAST') FROM(CUSTOMER-RECORD)
+               END-EXEC
+               MOVE "UPDATE COMPLETE - ENTER NEXT ACCOUNT NUMBER"
+                   TO MSGOUTO
+           ELSE
+               MOVE "UPDATE FAILED - ENTER ACCOUNT NUMBER"
+                   TO MSGOUTO
+           END-IF
+           MOVE "I" TO WS-CA-STATE
+           EXEC CICS
+               SEND MAP('CUSTMAP1') MAPSET('CUSTMAP') FROM(CUSTMAP1O)
+                    ERASE
+           END-EXEC.
