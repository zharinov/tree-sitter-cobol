@@ -0,0 +1,43 @@
+      *> CUSTMAP - Symbolic map for the CUSTMNT1 map, mapset CUSTMAP.
+      *> Generated by BMS assembly of CUSTMNT.BMS; do not hand-edit
+      *> the field layout without re-running the map assembly.
+       01  CUSTMAP1I.
+           05  FILLER                  PIC X(12).
+           05  ACCTNOL                 PIC S9(4) COMP.
+           05  ACCTNOF                 PIC X.
+           05  FILLER REDEFINES ACCTNOF.
+               10  ACCTNOA             PIC X.
+           05  ACCTNOI                 PIC X(7).
+           05  NAMEL                   PIC S9(4) COMP.
+           05  NAMEF                   PIC X.
+           05  FILLER REDEFINES NAMEF.
+               10  NAMEA               PIC X.
+           05  NAMEI                   PIC X(30).
+           05  ADDRL                   PIC S9(4) COMP.
+           05  ADDRF                   PIC X.
+           05  FILLER REDEFINES ADDRF.
+               10  ADDRA               PIC X.
+           05  ADDRI                   PIC X(30).
+           05  CITYL                   PIC S9(4) COMP.
+           05  CITYF                   PIC X.
+           05  FILLER REDEFINES CITYF.
+               10  CITYA               PIC X.
+           05  CITYI                   PIC X(20).
+           05  MSGOUTL                 PIC S9(4) COMP.
+           05  MSGOUTF                 PIC X.
+           05  FILLER REDEFINES MSGOUTF.
+               10  MSGOUTA             PIC X.
+           05  MSGOUTI                 PIC X(79).
+
+       01  CUSTMAP1O REDEFINES CUSTMAP1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  ACCTNOO                 PIC X(7).
+           05  FILLER                  PIC X(3).
+           05  NAMEO                   PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  ADDRO                   PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  CITYO                   PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  MSGOUTO                 PIC X(79).
