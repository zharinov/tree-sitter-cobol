@@ -2,29 +2,306 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ACCOUNT-NO
+               FILE STATUS IS WS-CUSTMAST-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CUSTOMER-REJECTS ASSIGN TO "CUSTREJ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO "RESTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 110 CHARACTERS.
+           COPY CUSTREC.
+
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 7 CHARACTERS.
+       01  CONTROL-RECORD.
+           05  CTL-RECORD-COUNT        PIC 9(7).
+
+       FD  REPORT-FILE
+           LABEL RECORDS OMITTED
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                 PIC X(132).
+
+       FD  CUSTOMER-REJECTS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 41 CHARACTERS.
+       01  REJECT-RECORD.
+           05  REJ-ACCOUNT-NO          PIC X(7).
+           05  REJ-NAME                PIC X(30).
+           05  REJ-ERROR-CODE          PIC X(4).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 21 CHARACTERS.
+       01  RESTART-RECORD.
+           05  RST-LAST-RECORD-COUNT   PIC 9(7).
+           05  RST-LAST-ACCOUNT-NO     PIC 9(7).
+           05  RST-LAST-LISTED-COUNT   PIC 9(7).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 57 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-ACCOUNT-NO          PIC 9(7).
+           05  AUD-BRANCH-TAKEN        PIC X(12).
+           05  AUD-EDIT-OUTCOME        PIC X(8).
+           05  AUD-ERROR-CODE          PIC X(4).
+
        WORKING-STORAGE SECTION.
-       01 WS-COUNTER          PIC 9(3)    VALUE 0.
-       01 WS-NAME             PIC X(30)   VALUE SPACES.
-       01 WS-FLAG             PIC 9       VALUE 0.
+       01  WS-COUNTER          PIC S9(7) COMP-3   VALUE 0.
+       01  WS-CONTROL-COUNT    PIC S9(7) COMP-3   VALUE 0.
+       01  WS-LISTED-COUNT     PIC S9(7) COMP-3   VALUE 0.
+       01  WS-FLAG             PIC 9       VALUE 0.
            88 WS-FLAG-TRUE    VALUE 1.
            88 WS-FLAG-FALSE   VALUE 0.
+       01  WS-EOF-SWITCH       PIC X       VALUE "N".
+           88 WS-END-OF-FILE  VALUE "Y".
+       01  WS-EDIT-ERROR-CODE  PIC X(4)    VALUE SPACES.
+
+       01  WS-CUSTMAST-FILE-STATUS PIC XX      VALUE SPACES.
+       01  WS-CTLCARD-FILE-STATUS  PIC XX      VALUE SPACES.
+       01  WS-RESTART-FILE-STATUS  PIC XX      VALUE SPACES.
+       01  WS-RESTART-COUNT        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) COMP   VALUE 1000.
+       01  WS-KEY-ACCOUNT-NO       PIC 9(7)    VALUE 0.
+
+       01  WS-PAGE-NUMBER      PIC 9(3) COMP    VALUE 0.
+       01  WS-LINE-COUNT       PIC 9(3) COMP    VALUE 99.
+       01  WS-LINES-PER-PAGE   PIC 9(3) COMP    VALUE 60.
+       01  WS-RUN-DATE         PIC X(8)    VALUE SPACES.
+
+       01  WS-HEADING-LINE.
+           05  FILLER              PIC X(11)   VALUE "RUN DATE: ".
+           05  WS-HDG-DATE         PIC X(8).
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(6)    VALUE "PAGE: ".
+           05  WS-HDG-PAGE         PIC ZZ9.
+           05  FILLER              PIC X(94)   VALUE SPACES.
+
+       01  WS-COLUMN-HEADING-LINE.
+           05  FILLER              PIC X(10)   VALUE "ACCOUNT  ".
+           05  FILLER              PIC X(30)   VALUE "CUSTOMER NAME".
+           05  FILLER              PIC X(92)   VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-ACCOUNT      PIC 9(7).
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  WS-DTL-NAME         PIC X(30).
+           05  FILLER              PIC X(92)   VALUE SPACES.
+
+       01  WS-FOOTER-LINE.
+           05  FILLER          PIC X(20) VALUE "*** END OF REPORT -".
+           05  WS-FTR-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(21) VALUE " CUSTOMERS LISTED ***".
+           05  FILLER          PIC X(84) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-           MOVE "Hello" TO WS-NAME
-           DISPLAY WS-NAME
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
-                   UNTIL WS-COUNTER > 10
-               ADD 1 TO WS-COUNTER
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAST-FILE-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN CUSTOMER-MASTER - STATUS: "
+                   WS-CUSTMAST-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTLCARD-FILE-STATUS NOT = "00"
+               DISPLAY "*** UNABLE TO OPEN CONTROL-FILE - STATUS: "
+                   WS-CTLCARD-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ CONTROL-FILE
+               AT END
+                   MOVE 0 TO WS-CONTROL-COUNT
+               NOT AT END
+                   MOVE CTL-RECORD-COUNT TO WS-CONTROL-COUNT
+           END-READ
+           CLOSE CONTROL-FILE
+           PERFORM RESTART-CHECKPOINT-STARTUP
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND CUSTOMER-REJECTS
+               OPEN EXTEND AUDIT-LOG-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT CUSTOMER-REJECTS
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           PERFORM UNTIL WS-END-OF-FILE
+               READ CUSTOMER-MASTER
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       DISPLAY CUST-NAME
+                       ADD 1 TO WS-COUNTER
+                       PERFORM EDIT-CUSTOMER-RECORD
+                       IF WS-FLAG-TRUE
+                           PERFORM WRITE-DETAIL-LINE
+                       END-IF
+                       PERFORM WRITE-AUDIT-RECORD
+                       IF FUNCTION MOD(WS-COUNTER
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
            END-PERFORM
+           CLOSE CUSTOMER-MASTER
+           PERFORM WRITE-REPORT-FOOTER
+           CLOSE REPORT-FILE
+           CLOSE CUSTOMER-REJECTS
+           CLOSE AUDIT-LOG-FILE
+           PERFORM RESET-CHECKPOINT
+           PERFORM CONTROL-TOTAL-CHECK
            IF WS-FLAG = 0
                DISPLAY "Flag is zero"
            END-IF
+           STOP RUN.
+
+       CONTROL-TOTAL-CHECK.
+           IF WS-COUNTER NOT = WS-CONTROL-COUNT
+               DISPLAY "*** CONTROL TOTAL MISMATCH - RUN ABORTED ***"
+               DISPLAY "RECORDS READ: " WS-COUNTER
+               DISPLAY "CONTROL COUNT: " WS-CONTROL-COUNT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-RUN-DATE TO WS-HDG-DATE
+           MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE
+           WRITE REPORT-LINE FROM WS-HEADING-LINE
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADING
+           END-IF
+           MOVE CUST-ACCOUNT-NO TO WS-DTL-ACCOUNT
+           MOVE CUST-NAME TO WS-DTL-NAME
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-LISTED-COUNT.
+
+       WRITE-REPORT-FOOTER.
+           MOVE WS-LISTED-COUNT TO WS-FTR-COUNT
+           WRITE REPORT-LINE FROM WS-FOOTER-LINE
+               AFTER ADVANCING 2 LINES.
+
+       EDIT-CUSTOMER-RECORD.
+           MOVE SPACES TO WS-EDIT-ERROR-CODE
            EVALUATE TRUE
-               WHEN WS-COUNTER = ZERO
-                   DISPLAY "Counter is zero"
+               WHEN CUST-NAME = SPACES
+                   MOVE "E001" TO WS-EDIT-ERROR-CODE
+               WHEN CUST-ACCOUNT-NO NOT NUMERIC
+                   MOVE "E002" TO WS-EDIT-ERROR-CODE
+               WHEN CUST-CITY = SPACES
+                   MOVE "E003" TO WS-EDIT-ERROR-CODE
+               WHEN CUST-BALANCE NOT NUMERIC
+                   MOVE "E004" TO WS-EDIT-ERROR-CODE
                WHEN OTHER
-                   DISPLAY "Counter is not zero"
+                   CONTINUE
            END-EVALUATE
-           STOP RUN.
+           IF WS-EDIT-ERROR-CODE = SPACES
+               SET WS-FLAG-TRUE TO TRUE
+           ELSE
+               SET WS-FLAG-FALSE TO TRUE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE CUST-ACCOUNT-NO TO REJ-ACCOUNT-NO
+           MOVE CUST-NAME TO REJ-NAME
+           MOVE WS-EDIT-ERROR-CODE TO REJ-ERROR-CODE
+           WRITE REJECT-RECORD.
+
+       RESTART-CHECKPOINT-STARTUP.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       MOVE 0 TO WS-RESTART-COUNT
+                   NOT AT END
+                       MOVE RST-LAST-RECORD-COUNT TO WS-RESTART-COUNT
+                       MOVE RST-LAST-ACCOUNT-NO TO WS-KEY-ACCOUNT-NO
+                       MOVE RST-LAST-LISTED-COUNT TO WS-LISTED-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-COUNT
+           END-IF
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "RESTARTING AFTER CHECKPOINT: " WS-RESTART-COUNT
+               MOVE WS-KEY-ACCOUNT-NO TO CUST-ACCOUNT-NO
+               START CUSTOMER-MASTER KEY IS GREATER THAN
+                       CUST-ACCOUNT-NO
+                   INVALID KEY
+                       SET WS-END-OF-FILE TO TRUE
+               END-START
+               MOVE WS-RESTART-COUNT TO WS-COUNTER
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-COUNTER TO RST-LAST-RECORD-COUNT
+           MOVE CUST-ACCOUNT-NO TO RST-LAST-ACCOUNT-NO
+           MOVE WS-LISTED-COUNT TO RST-LAST-LISTED-COUNT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RST-LAST-RECORD-COUNT
+           MOVE 0 TO RST-LAST-ACCOUNT-NO
+           MOVE 0 TO RST-LAST-LISTED-COUNT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE CUST-ACCOUNT-NO TO AUD-ACCOUNT-NO
+           EVALUATE WS-EDIT-ERROR-CODE
+               WHEN "E001"
+                   MOVE "NAME-BLANK" TO AUD-BRANCH-TAKEN
+               WHEN "E002"
+                   MOVE "ACCT-INVALID" TO AUD-BRANCH-TAKEN
+               WHEN "E003"
+                   MOVE "CITY-BLANK" TO AUD-BRANCH-TAKEN
+               WHEN "E004"
+                   MOVE "BAL-INVALID" TO AUD-BRANCH-TAKEN
+               WHEN OTHER
+                   MOVE "EDIT-PASSED" TO AUD-BRANCH-TAKEN
+           END-EVALUATE
+           IF WS-FLAG-TRUE
+               MOVE "PASSED" TO AUD-EDIT-OUTCOME
+           ELSE
+               MOVE "REJECTED" TO AUD-EDIT-OUTCOME
+           END-IF
+           MOVE WS-EDIT-ERROR-CODE TO AUD-ERROR-CODE
+           WRITE AUDIT-RECORD.
