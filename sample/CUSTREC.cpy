@@ -0,0 +1,16 @@
+      *> CUSTREC - Shared customer master record layout.
+      *> COPY this member into the FILE SECTION of any program that
+      *> reads, writes, or rewrites a CUSTOMER-MASTER record, or into
+      *> the WORKING-STORAGE SECTION of a CICS program that accesses
+      *> CUSTOMER-MASTER via EXEC CICS READ/REWRITE instead of a COBOL
+      *> FD, so a field length or PIC change only has to be made in
+      *> one place.
+       01  CUSTOMER-RECORD.
+           05  CUST-ACCOUNT-NO         PIC 9(7).
+           05  CUST-NAME               PIC X(30).
+           05  CUST-ADDRESS-LINE1      PIC X(30).
+           05  CUST-CITY               PIC X(20).
+           05  CUST-STATE              PIC X(2).
+           05  CUST-ZIP                PIC X(9).
+           05  CUST-BALANCE            PIC S9(9)V99.
+           05  CUST-STATUS             PIC X.
