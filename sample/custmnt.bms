@@ -0,0 +1,58 @@
+      *> CUSTMNT - BMS mapset for the customer name/address
+      *> maintenance transaction (CMNT). Assembled with DFHMSD/DFHMDI/
+      *> DFHMDF into copy member CUSTMAP, which CUSTMNT.CBL includes
+      *> as its symbolic map.
+CUSTMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               TIOAPFX=YES,                                           X
+               STORAGE=AUTO
+*
+CUSTMAP1 DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CUSTOMER MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ACCOUNT NUMBER'
+ACCTNO   DFHMDF POS=(3,16),                                           X
+               LENGTH=7,                                              X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='CUSTOMER NAME'
+NAME     DFHMDF POS=(5,16),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ADDRESS'
+ADDR     DFHMDF POS=(7,16),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='CITY'
+CITY     DFHMDF POS=(9,16),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT)
+*
+MSGOUT   DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
