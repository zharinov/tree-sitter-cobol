@@ -0,0 +1,65 @@
+//SORTCUST JOB (ACCTG),'CUST MASTER SORT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*
+//* Sorts CUSTOMER-MASTER into ascending account-number sequence and
+//* reloads the CUSTOMER-MASTER KSDS from that sorted extract before
+//* TESTPROG's sequential control-break and reconciliation logic
+//* reads it. TESTPROG accesses CUSTOMER-MASTER as an indexed file
+//* (ACCESS MODE IS SEQUENTIAL against the KSDS), so it no longer
+//* needs presorted input to read records in key order; the sort is
+//* kept here so the KSDS is loaded from ascending-key input, which
+//* avoids the CI/CA splits a REPRO of unsorted input would cause.
+//* PROD.CUSTMAST.KSDS must already exist as a VSAM KSDS cluster
+//* keyed on the 7-byte account number (IDCAMS DEFINE CLUSTER, not
+//* shown, is a one-time setup step run ahead of this job).
+//*
+//* This job runs nightly, so SORTOUT/CUSTREJ/AUDITLOG are GDGs
+//* (PROD.CUSTMAST.SORTED/REJECTS/AUDITLOG bases, defined once via
+//* IDCAMS DEFINE GDG, not shown) rather than fixed DSNs: each run
+//* catalogs a new generation with (+1), so a normal end-of-job never
+//* leaves a same-named dataset behind for the next run to collide
+//* with. RESTCKPT is not a GDG - it is the one persistent checkpoint
+//* dataset every run reads and rewrites in place.
+//*
+//* CUSTREJ and AUDITLOG use DISP=(MOD,CATLG,CATLG), not
+//* (NEW,CATLG,DELETE): TESTPROG itself OPEN EXTENDs these when
+//* RESTART-CKPT shows a restart is in progress, so a same-night
+//* resubmission after an abend must find the partial generation
+//* this DD created still cataloged, not scratched by an abnormal
+//* DELETE, for that checkpoint continuation to have anything to
+//* extend.
+//*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.CUSTMAST.UNSORTED,DISP=SHR
+//SORTOUT  DD  DSN=PROD.CUSTMAST.SORTED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=110,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,7,CH,A)
+/*
+//*
+//LOADSTEP EXEC PGM=IDCAMS,COND=(0,NE,SORTSTEP)
+//SYSPRINT DD  SYSOUT=*
+//SORTED   DD  DSN=PROD.CUSTMAST.SORTED(+1),DISP=SHR
+//KSDSOUT  DD  DSN=PROD.CUSTMAST.KSDS,DISP=OLD
+//SYSIN    DD  *
+  REPRO INFILE(SORTED) OUTFILE(KSDSOUT)
+/*
+//*
+//RUNSTEP  EXEC PGM=TESTPROG,COND=(0,NE,LOADSTEP)
+//STEPLIB  DD  DSN=PROD.LOADLIB,DISP=SHR
+//CUSTMAST DD  DSN=PROD.CUSTMAST.KSDS,DISP=SHR
+//CTLCARD  DD  DSN=PROD.CUSTMAST.CTLCARD,DISP=SHR
+//CUSTRPT  DD  SYSOUT=*
+//CUSTREJ  DD  DSN=PROD.CUSTMAST.REJECTS(+1),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//RESTCKPT DD  DSN=PROD.CUSTMAST.RESTART,DISP=OLD
+//AUDITLOG DD  DSN=PROD.CUSTMAST.AUDITLOG(+1),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
